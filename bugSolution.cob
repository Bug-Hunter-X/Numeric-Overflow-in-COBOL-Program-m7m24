@@ -1,8 +1,690 @@
-01  WS-AMOUNT PIC 9(7)V99 VALUE 0.00.
-
-      ADD 123.45 TO WS-AMOUNT.
-      IF WS-AMOUNT > 99999.99 THEN
-          DISPLAY "ERROR: Amount exceeds maximum limit.  Value: " WS-AMOUNT
-      ELSE
-          DISPLAY "Amount processed successfully.  Value: " WS-AMOUNT
-      END-IF.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANACC1.
+       AUTHOR. BATCH-SYSTEMS.
+      *****************************************************************
+      *  TRANACC1 - Daily transaction accumulator.
+      *  Reads the day's transaction extract (TRANS-FILE) and
+      *  accumulates each amount into the running total, flagging any
+      *  transaction whose accumulated value would exceed the maximum
+      *  allowed balance.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPNT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-CHECKPOINT-RELKEY
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT CONTROL-REPORT-FILE ASSIGN TO "CTLRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT LIMIT-FILE ASSIGN TO "LIMPARM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LIMIT-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORD CONTAINS 65 CHARACTERS.
+           COPY TRANREC.
+
+       FD  EXCEPTION-FILE
+           RECORD CONTAINS 70 CHARACTERS.
+           COPY EXCPREC.
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 247 CHARACTERS.
+           COPY CKPTREC.
+
+       FD  CONTROL-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY RPTREC.
+
+       FD  LIMIT-FILE
+           RECORD CONTAINS 15 CHARACTERS.
+           COPY LIMTREC.
+
+       FD  AUDIT-FILE
+           RECORD CONTAINS 70 CHARACTERS.
+           COPY AUDTREC.
+
+       FD  GL-EXTRACT-FILE
+           RECORD CONTAINS 49 CHARACTERS.
+           COPY GLEXREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-SW               PIC X(01) VALUE "N".
+               88  WS-END-OF-FILE      VALUE "Y".
+           05  WS-CHECKPOINT-EXISTS-SW PIC X(01) VALUE "N".
+               88  WS-CHECKPOINT-EXISTS
+                                       VALUE "Y".
+           05  WS-LIMIT-EOF-SW         PIC X(01) VALUE "N".
+               88  WS-LIMIT-EOF        VALUE "Y".
+           05  WS-VALID-SW             PIC X(01) VALUE "Y".
+               88  WS-VALID-AMOUNT     VALUE "Y".
+               88  WS-INVALID-AMOUNT   VALUE "N".
+           05  WS-BALANCE-SW           PIC X(01) VALUE "Y".
+               88  WS-IN-BALANCE       VALUE "Y".
+               88  WS-OUT-OF-BALANCE   VALUE "N".
+           05  WS-TRAILER-SEEN-SW      PIC X(01) VALUE "N".
+               88  WS-TRAILER-SEEN     VALUE "Y".
+           05  WS-CURR-FULL-SW         PIC X(01) VALUE "N".
+               88  WS-CURR-TABLE-FULL  VALUE "Y".
+           05  WS-CURR-NEW-SLOT-SW     PIC X(01) VALUE "N".
+               88  WS-CURR-NEW-SLOT    VALUE "Y".
+           05  WS-OVERFLOW-SW          PIC X(01) VALUE "N".
+               88  WS-AMOUNT-OVERFLOW  VALUE "Y".
+
+       01  WS-EXCEPTION-REASON-CODE    PIC X(04).
+       01  WS-EXCEPTION-REASON-TEXT    PIC X(40).
+       01  WS-CTRL-TRANS-COUNT         PIC 9(07) VALUE 0.
+       01  WS-CTRL-TOTAL               PIC 9(09)V99 VALUE 0.
+
+       01  WS-TRANS-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-CHECKPOINT-STATUS        PIC X(02) VALUE SPACES.
+      *    CHECKPOINT-FILE holds exactly one record (the latest run
+      *    state) at this fixed relative slot, so restore/checkpoint
+      *    cost stays O(1) no matter how long the batch runs or how
+      *    small WS-CHECKPOINT-INTERVAL is set.
+       01  WS-CHECKPOINT-RELKEY        PIC 9(04) VALUE 1.
+       01  WS-LIMIT-FILE-STATUS        PIC X(02) VALUE SPACES.
+       01  WS-EXCEPTION-STATUS         PIC X(02) VALUE SPACES.
+       01  WS-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+       01  WS-GL-STATUS                PIC X(02) VALUE SPACES.
+       01  WS-RPT-STATUS               PIC X(02) VALUE SPACES.
+      *    Checkpoint interval is 1 (every transaction) so that on
+      *    restart, 1300-SKIP-PROCESSED-TRANS skips exactly the
+      *    transactions already reflected in the checkpoint -- and
+      *    therefore exactly the ones already written to the audit
+      *    and exception files -- leaving no gap that would cause
+      *    those files to be duplicated when reopened with EXTEND.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(4) VALUE 1.
+       01  WS-RESTART-KEY              PIC X(10) VALUE SPACES.
+       01  WS-TRANS-COUNT              PIC 9(7) VALUE 0.
+       01  WS-ACCEPT-COUNT             PIC 9(7) VALUE 0.
+       01  WS-REJECT-COUNT             PIC 9(7) VALUE 0.
+       01  WS-OVERLIMIT-COUNT          PIC 9(7) VALUE 0.
+       01  WS-LARGEST-AMOUNT           PIC 9(7)V99 VALUE 0.
+       01  WS-LARGEST-KEY              PIC X(10) VALUE SPACES.
+
+       01  WS-DEFAULT-LIMIT            PIC 9(09)V99 VALUE 99999.99.
+       01  WS-CURRENT-LIMIT            PIC 9(09)V99 VALUE 99999.99.
+       01  WS-LIMIT-TABLE.
+           05  WS-LIMIT-COUNT          PIC 9(03) VALUE 0.
+           05  WS-LIMIT-ENTRY OCCURS 50 TIMES
+                   INDEXED BY WS-LIMIT-IDX.
+               10  WS-LIMIT-TYPE       PIC X(04).
+               10  WS-LIMIT-MAX        PIC 9(09)V99.
+
+      *    WS-AMOUNT is a blended cross-currency posting total (e.g.
+      *    100 USD + 100 EUR posts as 200.00) -- it is NOT a balance in
+      *    any single currency.  It exists as a control/checksum figure
+      *    (and as the other half of the paired overflow pre-check in
+      *    2065-CHECK-POSTING-OVERFLOW) and is reported as such; the
+      *    per-currency WS-CURR-TOTAL entries are what actually feed
+      *    the GL extract and are the figures reconciliation staff
+      *    should use.
+       01  WS-AMOUNT                   PIC 9(09)V99 VALUE 0.00.
+      *    WS-GROSS-AMOUNT is the sum of every amount that passed
+      *    basic numeric/sign validation, regardless of whether it was
+      *    later diverted for exceeding its type's limit or a full
+      *    currency table -- it is what the batch trailer's control
+      *    total is reconciled against.  WS-AMOUNT, by contrast, is
+      *    the net cross-currency checksum of only the amounts
+      *    actually posted, and is what feeds the control report's
+      *    checksum-total line.
+       01  WS-GROSS-AMOUNT             PIC 9(09)V99 VALUE 0.00.
+       01  WS-OVERFLOW-CHECK           PIC 9(09)V99 VALUE 0.
+
+       01  WS-CURRENCY-TABLE.
+           05  WS-CURRENCY-COUNT       PIC 9(02) VALUE 0.
+           05  WS-CURRENCY-ENTRY OCCURS 10 TIMES
+                   INDEXED BY WS-CURR-IDX.
+               10  WS-CURR-CODE        PIC X(03).
+               10  WS-CURR-TOTAL       PIC 9(09)V99.
+       01  WS-CURR-PRIOR-TOTAL         PIC 9(09)V99 VALUE 0.
+       01  WS-CURR-NEW-TOTAL           PIC 9(09)V99 VALUE 0.
+
+       01  WS-RPT-AMOUNT-ED            PIC ZZZ,ZZZ,ZZ9.99.
+       01  WS-RPT-SMALL-AMOUNT-ED      PIC Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "FATAL: Cannot open transaction input file.  "
+                   "Status: " WS-TRANS-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT CONTROL-REPORT-FILE
+           IF WS-RPT-STATUS NOT = "00"
+               DISPLAY "FATAL: Cannot open control report file.  "
+                   "Status: " WS-RPT-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT GL-EXTRACT-FILE
+           IF WS-GL-STATUS NOT = "00"
+               DISPLAY "FATAL: Cannot open GL extract file.  "
+                   "Status: " WS-GL-STATUS
+               STOP RUN
+           END-IF
+           PERFORM 1400-LOAD-LIMIT-TABLE
+           PERFORM 1100-RESTORE-CHECKPOINT
+           PERFORM 1200-OPEN-CHECKPOINT-FILE
+           PERFORM 1210-OPEN-EXCEPTION-FILE
+           PERFORM 1220-OPEN-AUDIT-FILE
+           PERFORM 2100-READ-TRANS-FILE
+           PERFORM 1300-SKIP-PROCESSED-TRANS.
+
+       1100-RESTORE-CHECKPOINT.
+           MOVE 1 TO WS-CHECKPOINT-RELKEY
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       SET WS-CHECKPOINT-EXISTS TO TRUE
+                       MOVE CK-LAST-TRANS-KEY TO WS-RESTART-KEY
+                       MOVE CK-TRANS-COUNT    TO WS-TRANS-COUNT
+                       MOVE CK-RUNNING-TOTAL  TO WS-AMOUNT
+                       MOVE CK-GROSS-TOTAL    TO WS-GROSS-AMOUNT
+                       MOVE CK-ACCEPT-COUNT   TO WS-ACCEPT-COUNT
+                       MOVE CK-REJECT-COUNT   TO WS-REJECT-COUNT
+                       MOVE CK-OVERLIMIT-COUNT
+                                              TO WS-OVERLIMIT-COUNT
+                       MOVE CK-LARGEST-AMOUNT TO WS-LARGEST-AMOUNT
+                       MOVE CK-LARGEST-KEY    TO WS-LARGEST-KEY
+                       MOVE CK-CURRENCY-COUNT TO WS-CURRENCY-COUNT
+                       PERFORM VARYING WS-CURR-IDX FROM 1 BY 1
+                               UNTIL WS-CURR-IDX > WS-CURRENCY-COUNT
+                           MOVE CK-CURR-CODE (WS-CURR-IDX)
+                               TO WS-CURR-CODE (WS-CURR-IDX)
+                           MOVE CK-CURR-TOTAL (WS-CURR-IDX)
+                               TO WS-CURR-TOTAL (WS-CURR-IDX)
+                       END-PERFORM
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF WS-RESTART-KEY NOT = SPACES
+                   DISPLAY "Restarting from checkpoint after key: "
+                       WS-RESTART-KEY
+               END-IF
+           END-IF.
+
+       1200-OPEN-CHECKPOINT-FILE.
+           IF WS-RESTART-KEY = SPACES
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "FATAL: Cannot open checkpoint file.  "
+                   "Status: " WS-CHECKPOINT-STATUS
+               STOP RUN
+           END-IF.
+
+       1210-OPEN-EXCEPTION-FILE.
+           IF WS-RESTART-KEY = SPACES
+               OPEN OUTPUT EXCEPTION-FILE
+           ELSE
+               OPEN EXTEND EXCEPTION-FILE
+           END-IF
+           IF WS-EXCEPTION-STATUS NOT = "00"
+               DISPLAY "FATAL: Cannot open exception file.  "
+                   "Status: " WS-EXCEPTION-STATUS
+               STOP RUN
+           END-IF.
+
+       1220-OPEN-AUDIT-FILE.
+           IF WS-RESTART-KEY = SPACES
+               OPEN OUTPUT AUDIT-FILE
+           ELSE
+               OPEN EXTEND AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "FATAL: Cannot open audit file.  "
+                   "Status: " WS-AUDIT-STATUS
+               STOP RUN
+           END-IF.
+
+       1300-SKIP-PROCESSED-TRANS.
+           IF WS-RESTART-KEY NOT = SPACES
+               PERFORM UNTIL WS-END-OF-FILE
+                   OR (TR-DETAIL-RECORD AND
+                       TR-TRANS-KEY > WS-RESTART-KEY)
+                   OR TR-TRAILER-RECORD
+                   PERFORM 2100-READ-TRANS-FILE
+               END-PERFORM
+           END-IF.
+
+       1400-LOAD-LIMIT-TABLE.
+           OPEN INPUT LIMIT-FILE
+           IF WS-LIMIT-FILE-STATUS = "00"
+               PERFORM UNTIL WS-LIMIT-EOF
+                   READ LIMIT-FILE
+                       AT END
+                           SET WS-LIMIT-EOF TO TRUE
+                       NOT AT END
+                           IF WS-LIMIT-COUNT >= 50
+                               DISPLAY "WARNING: Limit table full -- "
+                                   "ignoring type " LM-TRANS-TYPE
+                           ELSE
+                               ADD 1 TO WS-LIMIT-COUNT
+                               MOVE LM-TRANS-TYPE
+                                   TO WS-LIMIT-TYPE (WS-LIMIT-COUNT)
+                               MOVE LM-MAX-LIMIT
+                                   TO WS-LIMIT-MAX (WS-LIMIT-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE LIMIT-FILE
+           ELSE
+               DISPLAY "WARNING: Limit parameter file not available "
+                   "(status " WS-LIMIT-FILE-STATUS
+                   ") -- using default limit for all transaction "
+                   "types."
+           END-IF.
+
+       2000-PROCESS-TRANSACTIONS.
+           IF TR-DETAIL-RECORD
+               ADD 1 TO WS-TRANS-COUNT
+               PERFORM 2010-VALIDATE-AMOUNT
+               IF WS-INVALID-AMOUNT
+                   ADD 1 TO WS-REJECT-COUNT
+                   PERFORM 2200-WRITE-EXCEPTION
+               ELSE
+                   IF TR-AMOUNT > WS-LARGEST-AMOUNT
+                       MOVE TR-AMOUNT    TO WS-LARGEST-AMOUNT
+                       MOVE TR-TRANS-KEY TO WS-LARGEST-KEY
+                   END-IF
+                   MOVE "N" TO WS-OVERFLOW-SW
+                   ADD TR-AMOUNT TO WS-GROSS-AMOUNT
+                       ON SIZE ERROR
+                           SET WS-AMOUNT-OVERFLOW TO TRUE
+                   END-ADD
+                   IF WS-AMOUNT-OVERFLOW
+                       DISPLAY "ERROR: Amount would overflow the "
+                           "batch accumulator.  Value: " TR-AMOUNT
+                       ADD 1 TO WS-REJECT-COUNT
+                       MOVE "OVFL" TO WS-EXCEPTION-REASON-CODE
+                       MOVE "Amount would overflow accumulator"
+                           TO WS-EXCEPTION-REASON-TEXT
+                       PERFORM 2200-WRITE-EXCEPTION
+                   ELSE
+                       PERFORM 2050-LOOKUP-LIMIT
+                       IF TR-AMOUNT > WS-CURRENT-LIMIT THEN
+                           DISPLAY
+                               "ERROR: Amount exceeds maximum limit.  "
+                               "Value: " TR-AMOUNT
+                           ADD 1 TO WS-REJECT-COUNT
+                           ADD 1 TO WS-OVERLIMIT-COUNT
+                           MOVE "OVLM" TO WS-EXCEPTION-REASON-CODE
+                           MOVE "Amount exceeds maximum limit"
+                               TO WS-EXCEPTION-REASON-TEXT
+                           PERFORM 2200-WRITE-EXCEPTION
+                       ELSE
+                           PERFORM 2060-LOCATE-CURRENCY-SLOT
+                           IF WS-CURR-TABLE-FULL
+                               DISPLAY "ERROR: Currency table full -- "
+                                   "cannot track currency "
+                                   TR-CURRENCY-CODE
+                               ADD 1 TO WS-REJECT-COUNT
+                               MOVE "CURF" TO WS-EXCEPTION-REASON-CODE
+                               MOVE "Currency table full"
+                                   TO WS-EXCEPTION-REASON-TEXT
+                               PERFORM 2200-WRITE-EXCEPTION
+                           ELSE
+                               PERFORM 2065-CHECK-POSTING-OVERFLOW
+                               IF WS-AMOUNT-OVERFLOW
+                                   DISPLAY
+                                       "ERROR: Amount would overflow "
+                                       "running total.  Value: "
+                                       TR-AMOUNT
+                                   IF WS-CURR-NEW-SLOT
+                                       SUBTRACT 1 FROM
+                                           WS-CURRENCY-COUNT
+                                   END-IF
+                                   ADD 1 TO WS-REJECT-COUNT
+                                   MOVE "OVFL"
+                                       TO WS-EXCEPTION-REASON-CODE
+                                   MOVE
+                                   "Amount would overflow accumulator"
+                                       TO WS-EXCEPTION-REASON-TEXT
+                                   PERFORM 2200-WRITE-EXCEPTION
+                               ELSE
+                                   PERFORM 2070-POST-CURRENCY-AND-TOTAL
+                                   PERFORM 2400-WRITE-AUDIT
+                                   DISPLAY
+                                       "Amount processed successfully."
+                                       "  " TR-CURRENCY-CODE
+                                       " balance: " WS-CURR-NEW-TOTAL
+                                   ADD 1 TO WS-ACCEPT-COUNT
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+               IF FUNCTION MOD(WS-TRANS-COUNT, WS-CHECKPOINT-INTERVAL)
+                       = 0
+                   PERFORM 2300-WRITE-CHECKPOINT
+               END-IF
+           ELSE
+               IF TR-TRAILER-RECORD
+                   PERFORM 2500-RECONCILE-CONTROL-TOTALS
+               END-IF
+           END-IF
+           PERFORM 2100-READ-TRANS-FILE.
+
+       2010-VALIDATE-AMOUNT.
+           SET WS-VALID-AMOUNT TO TRUE
+           IF TR-AMOUNT-X IS NOT NUMERIC
+               SET WS-INVALID-AMOUNT TO TRUE
+               MOVE "NNUM" TO WS-EXCEPTION-REASON-CODE
+               MOVE "Amount is not numeric"
+                   TO WS-EXCEPTION-REASON-TEXT
+           ELSE
+               IF TR-SIGN = "-"
+                   SET WS-INVALID-AMOUNT TO TRUE
+                   MOVE "NSGN" TO WS-EXCEPTION-REASON-CODE
+                   MOVE "Negative amount not allowed"
+                       TO WS-EXCEPTION-REASON-TEXT
+               ELSE
+                   IF TR-SIGN NOT = "+" AND TR-SIGN NOT = SPACE
+                       SET WS-INVALID-AMOUNT TO TRUE
+                       MOVE "NSGN" TO WS-EXCEPTION-REASON-CODE
+                       MOVE "Sign byte is not a valid sign"
+                           TO WS-EXCEPTION-REASON-TEXT
+                   END-IF
+               END-IF
+           END-IF.
+
+       2050-LOOKUP-LIMIT.
+           MOVE WS-DEFAULT-LIMIT TO WS-CURRENT-LIMIT
+           SET WS-LIMIT-IDX TO 1
+           PERFORM UNTIL WS-LIMIT-IDX > WS-LIMIT-COUNT
+               IF WS-LIMIT-TYPE (WS-LIMIT-IDX) = TR-TRANS-TYPE
+                   MOVE WS-LIMIT-MAX (WS-LIMIT-IDX) TO WS-CURRENT-LIMIT
+                   SET WS-LIMIT-IDX TO WS-LIMIT-COUNT
+               END-IF
+               SET WS-LIMIT-IDX UP BY 1
+           END-PERFORM.
+
+       2100-READ-TRANS-FILE.
+           READ TRANS-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2200-WRITE-EXCEPTION.
+           MOVE TR-TRANS-KEY           TO EX-TRANS-KEY
+           MOVE TR-TRANS-TYPE          TO EX-TRANS-TYPE
+           MOVE TR-CURRENCY-CODE       TO EX-CURRENCY-CODE
+           MOVE TR-AMOUNT-X            TO EX-AMOUNT-RAW
+           MOVE WS-EXCEPTION-REASON-CODE TO EX-REASON-CODE
+           MOVE WS-EXCEPTION-REASON-TEXT TO EX-REASON-TEXT
+           WRITE EXCEPTION-RECORD
+           IF WS-EXCEPTION-STATUS NOT = "00"
+               DISPLAY "ERROR: Exception file write failed.  "
+                   "Status: " WS-EXCEPTION-STATUS
+           END-IF.
+
+       2500-RECONCILE-CONTROL-TOTALS.
+           SET WS-TRAILER-SEEN TO TRUE
+           MOVE TR-CTRL-TRANS-COUNT TO WS-CTRL-TRANS-COUNT
+           MOVE TR-CTRL-TOTAL       TO WS-CTRL-TOTAL
+           IF WS-CTRL-TRANS-COUNT = WS-TRANS-COUNT
+                   AND WS-CTRL-TOTAL = WS-GROSS-AMOUNT
+               SET WS-IN-BALANCE TO TRUE
+           ELSE
+               SET WS-OUT-OF-BALANCE TO TRUE
+               DISPLAY "ERROR: Batch out of balance.  "
+                   "Expected count: " WS-CTRL-TRANS-COUNT
+                   " Actual count: " WS-TRANS-COUNT
+               DISPLAY "ERROR: Expected total: " WS-CTRL-TOTAL
+                   " Actual gross total: " WS-GROSS-AMOUNT
+           END-IF.
+
+       2060-LOCATE-CURRENCY-SLOT.
+           MOVE "N" TO WS-CURR-FULL-SW
+           MOVE "N" TO WS-CURR-NEW-SLOT-SW
+           SET WS-CURR-IDX TO 1
+           PERFORM UNTIL WS-CURR-IDX > WS-CURRENCY-COUNT
+                   OR WS-CURR-CODE (WS-CURR-IDX) = TR-CURRENCY-CODE
+               SET WS-CURR-IDX UP BY 1
+           END-PERFORM
+           IF WS-CURR-IDX > WS-CURRENCY-COUNT
+               IF WS-CURRENCY-COUNT >= 10
+                   SET WS-CURR-TABLE-FULL TO TRUE
+               ELSE
+                   SET WS-CURR-NEW-SLOT TO TRUE
+                   ADD 1 TO WS-CURRENCY-COUNT
+                   SET WS-CURR-IDX TO WS-CURRENCY-COUNT
+                   MOVE TR-CURRENCY-CODE TO WS-CURR-CODE (WS-CURR-IDX)
+                   MOVE 0 TO WS-CURR-TOTAL (WS-CURR-IDX)
+               END-IF
+           END-IF.
+
+      *    Pre-checks both the per-currency total and the net WS-AMOUNT
+      *    for overflow *before* either is actually posted, so a
+      *    transaction that would overflow one never leaves the other
+      *    partially updated -- 2070-POST-CURRENCY-AND-TOTAL only runs
+      *    once this paragraph confirms neither ADD will size-error.
+       2065-CHECK-POSTING-OVERFLOW.
+           MOVE "N" TO WS-OVERFLOW-SW
+           COMPUTE WS-OVERFLOW-CHECK =
+                   WS-CURR-TOTAL (WS-CURR-IDX) + TR-AMOUNT
+               ON SIZE ERROR
+                   SET WS-AMOUNT-OVERFLOW TO TRUE
+           END-COMPUTE
+           IF NOT WS-AMOUNT-OVERFLOW
+               COMPUTE WS-OVERFLOW-CHECK = WS-AMOUNT + TR-AMOUNT
+                   ON SIZE ERROR
+                       SET WS-AMOUNT-OVERFLOW TO TRUE
+               END-COMPUTE
+           END-IF.
+
+       2070-POST-CURRENCY-AND-TOTAL.
+           MOVE WS-CURR-TOTAL (WS-CURR-IDX) TO WS-CURR-PRIOR-TOTAL
+           ADD TR-AMOUNT TO WS-CURR-TOTAL (WS-CURR-IDX)
+           MOVE WS-CURR-TOTAL (WS-CURR-IDX) TO WS-CURR-NEW-TOTAL
+           ADD TR-AMOUNT TO WS-AMOUNT.
+
+       2400-WRITE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO AU-TIMESTAMP
+           MOVE TR-TRANS-KEY          TO AU-TRANS-KEY
+           MOVE TR-CURRENCY-CODE      TO AU-CURRENCY-CODE
+           MOVE WS-CURR-PRIOR-TOTAL   TO AU-PRIOR-BALANCE
+           MOVE TR-AMOUNT             TO AU-AMOUNT-ADDED
+           MOVE WS-CURR-NEW-TOTAL     TO AU-NEW-BALANCE
+           WRITE AUDIT-RECORD
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "ERROR: Audit file write failed.  "
+                   "Status: " WS-AUDIT-STATUS
+           END-IF.
+
+       2300-WRITE-CHECKPOINT.
+           MOVE TR-TRANS-KEY      TO CK-LAST-TRANS-KEY
+           MOVE WS-TRANS-COUNT    TO CK-TRANS-COUNT
+           MOVE WS-AMOUNT         TO CK-RUNNING-TOTAL
+           MOVE WS-GROSS-AMOUNT   TO CK-GROSS-TOTAL
+           MOVE WS-ACCEPT-COUNT   TO CK-ACCEPT-COUNT
+           MOVE WS-REJECT-COUNT   TO CK-REJECT-COUNT
+           MOVE WS-OVERLIMIT-COUNT
+                                  TO CK-OVERLIMIT-COUNT
+           MOVE WS-LARGEST-AMOUNT TO CK-LARGEST-AMOUNT
+           MOVE WS-LARGEST-KEY    TO CK-LARGEST-KEY
+           MOVE WS-CURRENCY-COUNT TO CK-CURRENCY-COUNT
+           PERFORM VARYING WS-CURR-IDX FROM 1 BY 1
+                   UNTIL WS-CURR-IDX > WS-CURRENCY-COUNT
+               MOVE WS-CURR-CODE (WS-CURR-IDX)
+                   TO CK-CURR-CODE (WS-CURR-IDX)
+               MOVE WS-CURR-TOTAL (WS-CURR-IDX)
+                   TO CK-CURR-TOTAL (WS-CURR-IDX)
+           END-PERFORM
+           MOVE FUNCTION CURRENT-DATE TO CK-TIMESTAMP
+           MOVE 1 TO WS-CHECKPOINT-RELKEY
+           IF WS-CHECKPOINT-EXISTS
+               REWRITE CHECKPOINT-RECORD
+           ELSE
+               WRITE CHECKPOINT-RECORD
+               SET WS-CHECKPOINT-EXISTS TO TRUE
+           END-IF
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "ERROR: Checkpoint file write failed.  "
+                   "Status: " WS-CHECKPOINT-STATUS
+           END-IF.
+
+       9000-TERMINATE.
+           PERFORM 9100-WRITE-CONTROL-REPORT
+           PERFORM 9200-WRITE-GL-EXTRACT
+           CLOSE TRANS-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE CONTROL-REPORT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE GL-EXTRACT-FILE
+           DISPLAY "Final cross-currency control total (not a "
+               "balance -- see per-currency totals): " WS-AMOUNT.
+
+       9100-WRITE-CONTROL-REPORT.
+           MOVE SPACES TO CONTROL-REPORT-LINE
+           MOVE "TRANACC1 - ACCUMULATOR CONTROL REPORT"
+               TO CONTROL-REPORT-LINE
+           PERFORM 9110-WRITE-RPT-LINE
+
+           MOVE SPACES TO CONTROL-REPORT-LINE
+           PERFORM 9110-WRITE-RPT-LINE
+
+           STRING "TRANSACTIONS READ . . . . . : " WS-TRANS-COUNT
+               DELIMITED BY SIZE INTO CONTROL-REPORT-LINE
+           PERFORM 9110-WRITE-RPT-LINE
+
+           MOVE SPACES TO CONTROL-REPORT-LINE
+           STRING "TRANSACTIONS ACCEPTED. . . : " WS-ACCEPT-COUNT
+               DELIMITED BY SIZE INTO CONTROL-REPORT-LINE
+           PERFORM 9110-WRITE-RPT-LINE
+
+           MOVE SPACES TO CONTROL-REPORT-LINE
+           STRING "TRANSACTIONS REJECTED. . . : " WS-REJECT-COUNT
+               DELIMITED BY SIZE INTO CONTROL-REPORT-LINE
+           PERFORM 9110-WRITE-RPT-LINE
+
+           MOVE SPACES TO CONTROL-REPORT-LINE
+           STRING "  REJECTED - OVER LIMIT. . : " WS-OVERLIMIT-COUNT
+               DELIMITED BY SIZE INTO CONTROL-REPORT-LINE
+           PERFORM 9110-WRITE-RPT-LINE
+
+           MOVE SPACES TO CONTROL-REPORT-LINE
+           MOVE WS-GROSS-AMOUNT TO WS-RPT-AMOUNT-ED
+           STRING "GROSS AMOUNT VALIDATED . . : " WS-RPT-AMOUNT-ED
+               DELIMITED BY SIZE INTO CONTROL-REPORT-LINE
+           PERFORM 9110-WRITE-RPT-LINE
+
+           MOVE SPACES TO CONTROL-REPORT-LINE
+           MOVE WS-AMOUNT TO WS-RPT-AMOUNT-ED
+           STRING "X-CURRENCY CHECKSUM TOTAL. : " WS-RPT-AMOUNT-ED
+               DELIMITED BY SIZE INTO CONTROL-REPORT-LINE
+           PERFORM 9110-WRITE-RPT-LINE
+
+           MOVE SPACES TO CONTROL-REPORT-LINE
+           STRING "  (control figure only -- not a balance; see "
+               "per-currency totals below)"
+               DELIMITED BY SIZE INTO CONTROL-REPORT-LINE
+           PERFORM 9110-WRITE-RPT-LINE
+
+           PERFORM VARYING WS-CURR-IDX FROM 1 BY 1
+                   UNTIL WS-CURR-IDX > WS-CURRENCY-COUNT
+               MOVE SPACES TO CONTROL-REPORT-LINE
+               MOVE WS-CURR-TOTAL (WS-CURR-IDX) TO WS-RPT-AMOUNT-ED
+               STRING "  CURRENCY " WS-CURR-CODE (WS-CURR-IDX)
+                   " TOTAL . . . . . : "
+                   WS-RPT-AMOUNT-ED
+                   DELIMITED BY SIZE INTO CONTROL-REPORT-LINE
+               PERFORM 9110-WRITE-RPT-LINE
+           END-PERFORM
+
+           MOVE SPACES TO CONTROL-REPORT-LINE
+           MOVE WS-LARGEST-AMOUNT TO WS-RPT-SMALL-AMOUNT-ED
+           STRING "LARGEST SINGLE TRANSACTION : "
+               WS-RPT-SMALL-AMOUNT-ED
+               "  KEY: " WS-LARGEST-KEY
+               DELIMITED BY SIZE INTO CONTROL-REPORT-LINE
+           PERFORM 9110-WRITE-RPT-LINE
+
+           IF WS-TRAILER-SEEN
+               MOVE SPACES TO CONTROL-REPORT-LINE
+               MOVE WS-CTRL-TOTAL TO WS-RPT-AMOUNT-ED
+               STRING "BATCH CONTROL TOTAL . . . . : "
+                   WS-RPT-AMOUNT-ED
+                   "  COUNT: " WS-CTRL-TRANS-COUNT
+                   DELIMITED BY SIZE INTO CONTROL-REPORT-LINE
+               PERFORM 9110-WRITE-RPT-LINE
+
+               MOVE SPACES TO CONTROL-REPORT-LINE
+               IF WS-IN-BALANCE
+                   STRING "BATCH BALANCE STATUS . . . : IN BALANCE"
+                       DELIMITED BY SIZE INTO CONTROL-REPORT-LINE
+               ELSE
+                   STRING
+                       "BATCH BALANCE STATUS . . . : OUT OF BALANCE"
+                       DELIMITED BY SIZE INTO CONTROL-REPORT-LINE
+               END-IF
+               PERFORM 9110-WRITE-RPT-LINE
+           END-IF.
+
+       9110-WRITE-RPT-LINE.
+           WRITE CONTROL-REPORT-LINE
+           IF WS-RPT-STATUS NOT = "00"
+               DISPLAY "ERROR: Control report write failed.  "
+                   "Status: " WS-RPT-STATUS
+           END-IF.
+
+       9200-WRITE-GL-EXTRACT.
+           IF WS-TRAILER-SEEN AND WS-IN-BALANCE
+               PERFORM VARYING WS-CURR-IDX FROM 1 BY 1
+                       UNTIL WS-CURR-IDX > WS-CURRENCY-COUNT
+                   MOVE "0001"       TO GL-COMPANY-CODE
+                   MOVE "ACCUM-CTRL" TO GL-ACCOUNT-CODE
+                   MOVE WS-CURR-CODE (WS-CURR-IDX)
+                       TO GL-CURRENCY-CODE
+                   MOVE "D"          TO GL-DR-CR-IND
+                   MOVE WS-CURR-TOTAL (WS-CURR-IDX) TO GL-AMOUNT
+                   MOVE FUNCTION CURRENT-DATE (1:8) TO GL-RUN-DATE
+                   MOVE "TRANACC1EXT"  TO GL-POSTING-REF
+                   WRITE GL-EXTRACT-RECORD
+                   IF WS-GL-STATUS NOT = "00"
+                       DISPLAY "ERROR: GL extract write failed.  "
+                           "Status: " WS-GL-STATUS
+                   END-IF
+               END-PERFORM
+           ELSE
+               DISPLAY "WARNING: Batch not reconciled in balance -- "
+                   "GL extract not posted."
+           END-IF.
