@@ -0,0 +1,5 @@
+      *****************************************************************
+      *  RPTREC.CPY
+      *  Print line for the end-of-run control/summary report.
+      *****************************************************************
+       01  CONTROL-REPORT-LINE         PIC X(80).
