@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  EXCPREC.CPY
+      *  Exception/suspense record for transactions diverted out of
+      *  the normal accumulation path (over-limit, invalid, etc).
+      *****************************************************************
+       01  EXCEPTION-RECORD.
+           05  EX-TRANS-KEY            PIC X(10).
+           05  EX-TRANS-TYPE           PIC X(04).
+           05  EX-CURRENCY-CODE        PIC X(03).
+           05  EX-AMOUNT-RAW           PIC X(09).
+           05  EX-REASON-CODE          PIC X(04).
+           05  EX-REASON-TEXT          PIC X(40).
