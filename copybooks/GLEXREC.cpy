@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  GLEXREC.CPY
+      *  General ledger posting extract record - one row per currency
+      *  total, in the format the GL interface expects.
+      *****************************************************************
+       01  GL-EXTRACT-RECORD.
+           05  GL-COMPANY-CODE         PIC X(04).
+           05  GL-ACCOUNT-CODE         PIC X(10).
+           05  GL-CURRENCY-CODE        PIC X(03).
+           05  GL-DR-CR-IND            PIC X(01).
+           05  GL-AMOUNT               PIC 9(09)V99.
+           05  GL-RUN-DATE             PIC X(08).
+           05  GL-POSTING-REF          PIC X(12).
