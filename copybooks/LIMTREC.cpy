@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  LIMTREC.CPY
+      *  Transaction-type limit parameter record.  Loaded once at
+      *  start-up into an in-memory table so the maximum allowed
+      *  amount can vary by transaction type without a code change.
+      *****************************************************************
+       01  LIMIT-RECORD.
+           05  LM-TRANS-TYPE           PIC X(04).
+           05  LM-MAX-LIMIT            PIC 9(09)V99.
