@@ -0,0 +1,21 @@
+      *****************************************************************
+      *  CKPTREC.CPY
+      *  Checkpoint record written every N transactions so an abended
+      *  run can restart from the last-processed transaction key
+      *  instead of reprocessing the whole batch window.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-TRANS-KEY       PIC X(10).
+           05  CK-TRANS-COUNT          PIC 9(07).
+           05  CK-RUNNING-TOTAL        PIC 9(09)V99.
+           05  CK-GROSS-TOTAL          PIC 9(09)V99.
+           05  CK-ACCEPT-COUNT         PIC 9(07).
+           05  CK-REJECT-COUNT         PIC 9(07).
+           05  CK-OVERLIMIT-COUNT      PIC 9(07).
+           05  CK-LARGEST-AMOUNT       PIC 9(07)V99.
+           05  CK-LARGEST-KEY          PIC X(10).
+           05  CK-CURRENCY-COUNT       PIC 9(02).
+           05  CK-CURRENCY-ENTRY OCCURS 10 TIMES.
+               10  CK-CURR-CODE        PIC X(03).
+               10  CK-CURR-TOTAL       PIC 9(09)V99.
+           05  CK-TIMESTAMP            PIC X(26).
