@@ -0,0 +1,23 @@
+      *****************************************************************
+      *  TRANREC.CPY
+      *  Transaction extract record for the accumulator batch job.
+      *  Record type 'D' carries a detail transaction, record type
+      *  'T' carries the end-of-file batch control trailer.
+      *****************************************************************
+       01  TRAN-RECORD.
+           05  TR-RECORD-TYPE          PIC X(01).
+               88  TR-DETAIL-RECORD    VALUE "D".
+               88  TR-TRAILER-RECORD   VALUE "T".
+           05  TR-DETAIL-DATA.
+               10  TR-TRANS-KEY        PIC X(10).
+               10  TR-TRANS-TYPE       PIC X(04).
+               10  TR-CURRENCY-CODE    PIC X(03).
+               10  TR-SIGN             PIC X(01).
+               10  TR-AMOUNT-X         PIC X(09).
+               10  TR-AMOUNT REDEFINES TR-AMOUNT-X
+                                       PIC 9(07)V99.
+               10  FILLER              PIC X(37).
+           05  TR-TRAILER-DATA REDEFINES TR-DETAIL-DATA.
+               10  TR-CTRL-TRANS-COUNT PIC 9(07).
+               10  TR-CTRL-TOTAL       PIC 9(09)V99.
+               10  FILLER              PIC X(46).
