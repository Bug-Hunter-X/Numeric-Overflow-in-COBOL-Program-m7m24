@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  AUDTREC.CPY
+      *  Audit trail record capturing the prior balance, the amount
+      *  added, and the resulting balance for every transaction
+      *  accumulated, so the final total can be reconstructed at
+      *  month-end audit.
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AU-TIMESTAMP            PIC X(26).
+           05  AU-TRANS-KEY            PIC X(10).
+           05  AU-CURRENCY-CODE        PIC X(03).
+           05  AU-PRIOR-BALANCE        PIC 9(09)V99.
+           05  AU-AMOUNT-ADDED         PIC 9(07)V99.
+           05  AU-NEW-BALANCE          PIC 9(09)V99.
